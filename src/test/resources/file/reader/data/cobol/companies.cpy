@@ -1,11 +1,16 @@
           01  COMPANY-DETAILS.
               05  SEGMENT-ID        PIC X(5).
+                  88  SEGMENT-IS-STATIC-DETAILS  VALUE 'STATC'.
+                  88  SEGMENT-IS-CONTACT-DETAILS VALUE 'CNTCT'.
               05  COMPANY-ID        PIC X(10).
               05  STATIC-DETAILS.
                  10  COMPANY-NAME      PIC X(15).
                  10  ADDRESS           PIC X(25).
                  10  TAXPAYER.
                     15  TAXPAYER-TYPE  PIC X(1).
+                        88  TAXPAYER-TYPE-INDIVIDUAL   VALUE '1'.
+                        88  TAXPAYER-TYPE-BUSINESS     VALUE '2'.
+                        88  TAXPAYER-TYPE-EXEMPT       VALUE '9'.
                     15  TAXPAYER-STR   PIC X(8).
                     15  TAXPAYER-NUM  REDEFINES TAXPAYER-STR
                                        PIC 9(8) COMP.
@@ -13,4 +18,9 @@
                    15  STRATEGY_DETAIL OCCURS 6.
                      25  NUM1 PIC 9(7) COMP.
                      25  NUM2 PIC 9(7) COMP-3.
+              05  CONTACT-DETAILS REDEFINES STATIC-DETAILS.
+                 10  CONTACT-NAME      PIC X(20).
+                 10  CONTACT-PHONE     PIC X(12).
+                 10  CONTACT-EMAIL     PIC X(30).
+                 10  FILLER            PIC X(35).
 
