@@ -0,0 +1,20 @@
+      *****************************************************
+      * COMPANY-MAINT-TRANSACTION
+      * One same-day correction to a company's TAXPAYER or
+      * STRATEGY_DETAIL data, keyed by COMPANY-ID. Fed to
+      * CMPMAINT sorted ascending by COMPANY-ID (multiple
+      * transactions for the same company are applied in the
+      * order they appear).
+      *****************************************************
+       01  COMPANY-MAINT-TRANSACTION.
+           05  MTXN-COMPANY-ID       PIC X(10).
+           05  MTXN-TRANS-TYPE       PIC X(4).
+               88  MTXN-IS-TAXPAYER-UPDATE    VALUE 'TAXP'.
+               88  MTXN-IS-STRATEGY-UPDATE    VALUE 'STRT'.
+           05  MTXN-USER-ID          PIC X(8).
+           05  MTXN-TIMESTAMP        PIC X(14).
+           05  MTXN-TAXPAYER-TYPE    PIC X(1).
+           05  MTXN-TAXPAYER-STR     PIC X(8).
+           05  MTXN-STRATEGY-SLOT    PIC 9(1).
+           05  MTXN-NUM1             PIC 9(7).
+           05  MTXN-NUM2             PIC 9(7).
