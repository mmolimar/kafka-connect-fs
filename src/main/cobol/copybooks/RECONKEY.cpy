@@ -0,0 +1,7 @@
+      *****************************************************
+      * RECONCILIATION-KEY-RECORD
+      * One COMPANY-ID per record. Fed to CMPRECON as the
+      * sorted list of company keys seen on a given extract
+      * cycle (today's or the prior cycle's).
+      *****************************************************
+           05  RECON-COMPANY-ID      PIC X(10).
