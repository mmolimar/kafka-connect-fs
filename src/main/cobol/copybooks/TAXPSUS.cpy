@@ -0,0 +1,14 @@
+      *****************************************************
+      * TAXPAYER-SUSPENSE-RECORD
+      * Records kicked out of the company load because
+      * TAXPAYER-STR could not be trusted as valid content
+      * for the TAXPAYER-TYPE it carries. Held here instead
+      * of letting TAXPAYER-NUM (the COMP redefine of
+      * TAXPAYER-STR) flow into reporting.
+      *****************************************************
+       01  TAXPAYER-SUSPENSE-RECORD.
+           05  SUSP-COMPANY-ID       PIC X(10).
+           05  SUSP-TAXPAYER-TYPE    PIC X(1).
+           05  SUSP-TAXPAYER-STR     PIC X(8).
+           05  SUSP-REASON-CODE      PIC X(4).
+           05  SUSP-REASON-TEXT      PIC X(40).
