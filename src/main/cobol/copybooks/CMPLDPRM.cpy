@@ -0,0 +1,14 @@
+      *****************************************************
+      * LOAD-PARM-RECORD
+      * Run-control parameters for CMPLOAD.
+      *   PARM-RESTART-INDICATOR - 'Y' when this run is
+      *       restarting from the last checkpoint instead of
+      *       starting the extract file from the top.
+      *   PARM-CHECKPOINT-INTERVAL - number of companies
+      *       loaded between checkpoints.
+      *****************************************************
+       01  LOAD-PARM-RECORD.
+           05  PARM-RESTART-INDICATOR PIC X(1).
+               88  PARM-IS-RESTART             VALUE 'Y'.
+           05  PARM-CHECKPOINT-INTERVAL
+                                     PIC 9(5).
