@@ -0,0 +1,16 @@
+      *****************************************************
+      * LOAD-CHECKPOINT-RECORD
+      * Written by CMPLOAD at a configurable interval so an
+      * abend or JCL restart can resume the load from the
+      * last company/record offset instead of reprocessing
+      * the whole extract file.
+      *****************************************************
+       01  LOAD-CHECKPOINT-RECORD.
+           05  CKPT-COMPANY-ID       PIC X(10).
+           05  CKPT-EXTRACT-RECORD-COUNT
+                                     PIC 9(9).
+           05  CKPT-COMPANIES-LOADED PIC 9(7).
+           05  CKPT-OVERFLOW-COUNT   PIC 9(5).
+           05  CKPT-SUSPENSE-COUNT   PIC 9(5).
+           05  CKPT-ADDRESS-REVIEW-COUNT
+                                     PIC 9(5).
