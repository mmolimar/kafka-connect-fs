@@ -0,0 +1,39 @@
+      *****************************************************
+      * COMPANY-EXTRACT-RECORD
+      * Raw upstream extract feeding the company file load.
+      * One physical record layout, segment picked off
+      * SEGMENT-ID (see CMPLOAD):
+      *   STATC  - static company details (name/address/
+      *            taxpayer) - one per COMPANY-ID
+      *   STRAT  - one strategy detail line - zero, one or
+      *            many per COMPANY-ID, grouped immediately
+      *            behind the STATC record for that company
+      *   CNTCT  - contact details for the company - zero
+      *            or one per COMPANY-ID
+      *****************************************************
+       01  COMPANY-EXTRACT-RECORD.
+           05  SEGMENT-ID            PIC X(5).
+               88  SEGMENT-IS-STATIC          VALUE 'STATC'.
+               88  SEGMENT-IS-STRATEGY        VALUE 'STRAT'.
+               88  SEGMENT-IS-CONTACT         VALUE 'CNTCT'.
+           05  COMPANY-ID            PIC X(10).
+           05  STATIC-SEGMENT.
+               10  COMPANY-NAME      PIC X(15).
+               10  ADDRESS           PIC X(25).
+               10  TAXPAYER-TYPE     PIC X(1).
+                   88  TAXPAYER-TYPE-INDIVIDUAL   VALUE '1'.
+                   88  TAXPAYER-TYPE-BUSINESS     VALUE '2'.
+                   88  TAXPAYER-TYPE-EXEMPT       VALUE '9'.
+               10  TAXPAYER-STR      PIC X(8).
+               10  TAXPAYER-NUM REDEFINES TAXPAYER-STR
+                                     PIC 9(8) COMP.
+               10  FILLER            PIC X(36).
+           05  STRATEGY-SEGMENT REDEFINES STATIC-SEGMENT.
+               10  STRAT-NUM1        PIC 9(7) COMP.
+               10  STRAT-NUM2        PIC 9(7) COMP-3.
+               10  FILLER            PIC X(77).
+           05  CONTACT-SEGMENT REDEFINES STATIC-SEGMENT.
+               10  CONTACT-NAME      PIC X(20).
+               10  CONTACT-PHONE     PIC X(12).
+               10  CONTACT-EMAIL     PIC X(30).
+               10  FILLER            PIC X(23).
