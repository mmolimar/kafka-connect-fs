@@ -0,0 +1,24 @@
+      *****************************************************
+      * COMPANY-MAINT-AUDIT-RECORD
+      * Who/what/when trail for CMPMAINT - one row per
+      * transaction read, whether it was applied to the
+      * master file or rejected.
+      *****************************************************
+       01  COMPANY-MAINT-AUDIT-RECORD.
+           05  AUD-COMPANY-ID          PIC X(10).
+           05  AUD-TRANS-TYPE          PIC X(4).
+           05  AUD-USER-ID             PIC X(8).
+           05  AUD-TIMESTAMP           PIC X(14).
+           05  AUD-STATUS              PIC X(8).
+               88  AUD-APPLIED                 VALUE 'APPLIED'.
+               88  AUD-REJECTED                VALUE 'REJECTED'.
+           05  AUD-REASON              PIC X(40).
+           05  AUD-BEFORE-TAXPAYER-TYPE PIC X(1).
+           05  AUD-BEFORE-TAXPAYER-STR  PIC X(8).
+           05  AUD-AFTER-TAXPAYER-TYPE  PIC X(1).
+           05  AUD-AFTER-TAXPAYER-STR   PIC X(8).
+           05  AUD-STRATEGY-SLOT        PIC 9(1).
+           05  AUD-BEFORE-NUM1          PIC 9(7).
+           05  AUD-BEFORE-NUM2          PIC 9(7).
+           05  AUD-AFTER-NUM1           PIC 9(7).
+           05  AUD-AFTER-NUM2           PIC 9(7).
