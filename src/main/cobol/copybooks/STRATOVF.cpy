@@ -0,0 +1,18 @@
+      *****************************************************
+      * STRATEGY-OVERFLOW-RECORD
+      * Exception record for STRATEGY_DETAIL lines that would
+      * not fit in the 6-occurrence STRATEGY table on
+      * COMPANY-DETAILS. Written by CMPLOAD so overflow
+      * strategy lines are chased down rather than dropped.
+      *
+      * OVFL-SEQUENCE-NO is sized to match CMPLOAD's
+      * WS-OVERFLOW-COUNT (PIC 9(5)), which it is moved from
+      * directly, so the sequence cannot wrap on a run with
+      * more than 999 overflow lines.
+      *****************************************************
+       01  STRATEGY-OVERFLOW-RECORD.
+           05  OVFL-COMPANY-ID       PIC X(10).
+           05  OVFL-SEQUENCE-NO      PIC 9(5).
+           05  OVFL-NUM1             PIC 9(7).
+           05  OVFL-NUM2             PIC 9(7).
+           05  OVFL-REASON           PIC X(40).
