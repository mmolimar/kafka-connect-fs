@@ -0,0 +1,24 @@
+      *****************************************************
+      * COMPANY-HISTORY-RECORD
+      * Effective-dated snapshot of the STATIC-DETAILS
+      * segment of COMPANY-DETAILS. A new row is written
+      * whenever CMPHIST finds a company's static fields
+      * changed run-over-run; the superseded row is closed
+      * out with HIST-EFF-END-DATE set to the run date
+      * instead of being overlaid, so prior values stay on
+      * file. The currently-effective row for a company
+      * carries HIGH-VALUES in HIST-EFF-END-DATE.
+      *****************************************************
+       01  COMPANY-HISTORY-RECORD.
+           05  HIST-COMPANY-ID       PIC X(10).
+           05  HIST-EFF-START-DATE   PIC X(8).
+           05  HIST-EFF-END-DATE     PIC X(8).
+               88  HIST-CURRENTLY-EFFECTIVE   VALUE HIGH-VALUES.
+           05  HIST-COMPANY-NAME     PIC X(15).
+           05  HIST-ADDRESS          PIC X(25).
+           05  HIST-TAXPAYER-TYPE    PIC X(1).
+           05  HIST-TAXPAYER-STR     PIC X(8).
+           05  HIST-STRATEGY.
+               10  HIST-STRATEGY-ENTRY OCCURS 6.
+                   15  HIST-NUM1     PIC 9(7) COMP.
+                   15  HIST-NUM2     PIC 9(7) COMP-3.
