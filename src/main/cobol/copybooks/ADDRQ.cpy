@@ -0,0 +1,12 @@
+      *****************************************************
+      * ADDRESS-REVIEW-RECORD
+      * ADDRESS content that failed the load's cleanup/
+      * validation checks (unprintable characters, blank,
+      * or suspiciously short) is written here instead of
+      * being loaded as-is into COMPANY-DETAILS.
+      *****************************************************
+       01  ADDRESS-REVIEW-RECORD.
+           05  REVQ-COMPANY-ID       PIC X(10).
+           05  REVQ-ADDRESS-RAW      PIC X(25).
+           05  REVQ-REASON-CODE      PIC X(4).
+           05  REVQ-REASON-TEXT      PIC X(40).
