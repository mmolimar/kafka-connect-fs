@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CMPRECON.
+       AUTHOR.        DATA-MGMT.
+      *****************************************************
+      * CMPRECON
+      * Reconciles today's COMPANY-ID population (sorted
+      * ascending) against the prior cycle's (also sorted
+      * ascending), reporting COMPANY-ID values that are
+      * new, dropped, or duplicated. When the number of
+      * dropped COMPANY-ID values crosses the configured
+      * threshold, the run is flagged for review via a
+      * non-zero RETURN-CODE instead of letting the load
+      * continue unattended.
+      *
+      * Change history
+      *   2026-08-08  Initial version.
+      *   2026-08-08  Moved the previous-TODAY-ID tracking into
+      *               the TODAY read paragraph so it updates on
+      *               every TODAY record consumed, not only the
+      *               ones matched as NEW - a repeated TODAY
+      *               COMPANY-ID that also exists in PRIOR was
+      *               missed as a duplicate otherwise.
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TODAY-COMPANY-FILE
+               ASSIGN TO TODAYKEY
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PRIOR-COMPANY-FILE
+               ASSIGN TO PRIORKEY
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RECON-PARM-FILE
+               ASSIGN TO RECONPRM
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RECON-REPORT-FILE
+               ASSIGN TO RECONRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TODAY-COMPANY-FILE
+           RECORDING MODE IS F.
+       01  TODAY-KEY-RECORD.
+           COPY RECONKEY REPLACING RECON-COMPANY-ID BY TODAY-COMPANY-ID.
+
+       FD  PRIOR-COMPANY-FILE
+           RECORDING MODE IS F.
+       01  PRIOR-KEY-RECORD.
+           COPY RECONKEY REPLACING RECON-COMPANY-ID BY PRIOR-COMPANY-ID.
+
+       FD  RECON-PARM-FILE
+           RECORDING MODE IS F.
+       01  RECON-PARM-RECORD.
+           05  PARM-DROP-THRESHOLD   PIC 9(5).
+
+       FD  RECON-REPORT-FILE
+           RECORDING MODE IS F.
+       01  RECON-REPORT-LINE         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-TODAY-EOF          PIC X VALUE 'N'.
+               88  TODAY-EOF                 VALUE 'Y'.
+           05  WS-PRIOR-EOF          PIC X VALUE 'N'.
+               88  PRIOR-EOF                 VALUE 'Y'.
+
+       01  WS-PREVIOUS-TODAY-ID      PIC X(10) VALUE SPACES.
+       01  WS-DROP-THRESHOLD         PIC 9(5) VALUE 00050.
+
+       01  WS-COUNTERS.
+           05  WS-NEW-COUNT          PIC 9(7) VALUE 0.
+           05  WS-DROPPED-COUNT      PIC 9(7) VALUE 0.
+           05  WS-DUPLICATE-COUNT    PIC 9(7) VALUE 0.
+
+       01  WS-DETAIL-LINE.
+           05  DL-STATUS             PIC X(10).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  DL-COMPANY-ID         PIC X(10).
+           05  FILLER                PIC X(58) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-RECONCILE
+               UNTIL TODAY-EOF AND PRIOR-EOF
+           PERFORM 8000-CHECK-THRESHOLD
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT  TODAY-COMPANY-FILE
+           OPEN INPUT  PRIOR-COMPANY-FILE
+           OPEN INPUT  RECON-PARM-FILE
+           OPEN OUTPUT RECON-REPORT-FILE
+           READ RECON-PARM-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARM-DROP-THRESHOLD TO WS-DROP-THRESHOLD
+           END-READ
+           CLOSE RECON-PARM-FILE
+           PERFORM 8100-READ-TODAY
+           PERFORM 8200-READ-PRIOR.
+
+       2000-RECONCILE.
+           EVALUATE TRUE
+               WHEN TODAY-EOF
+                   PERFORM 2200-DROPPED
+                   PERFORM 8200-READ-PRIOR
+               WHEN PRIOR-EOF
+                   PERFORM 2100-NEW
+                   PERFORM 8100-READ-TODAY
+               WHEN TODAY-COMPANY-ID < PRIOR-COMPANY-ID
+                   PERFORM 2100-NEW
+                   PERFORM 8100-READ-TODAY
+               WHEN TODAY-COMPANY-ID > PRIOR-COMPANY-ID
+                   PERFORM 2200-DROPPED
+                   PERFORM 8200-READ-PRIOR
+               WHEN OTHER
+                   PERFORM 8100-READ-TODAY
+                   PERFORM 8200-READ-PRIOR
+           END-EVALUATE.
+
+       2100-NEW.
+           IF TODAY-COMPANY-ID = WS-PREVIOUS-TODAY-ID
+               PERFORM 2300-DUPLICATE
+           ELSE
+               ADD 1 TO WS-NEW-COUNT
+               MOVE 'NEW'        TO DL-STATUS
+               MOVE TODAY-COMPANY-ID TO DL-COMPANY-ID
+               WRITE RECON-REPORT-LINE FROM WS-DETAIL-LINE
+           END-IF.
+
+       2200-DROPPED.
+           ADD 1 TO WS-DROPPED-COUNT
+           MOVE 'DROPPED'    TO DL-STATUS
+           MOVE PRIOR-COMPANY-ID TO DL-COMPANY-ID
+           WRITE RECON-REPORT-LINE FROM WS-DETAIL-LINE.
+
+       2300-DUPLICATE.
+           ADD 1 TO WS-DUPLICATE-COUNT
+           MOVE 'DUPLICATE'  TO DL-STATUS
+           MOVE TODAY-COMPANY-ID TO DL-COMPANY-ID
+           WRITE RECON-REPORT-LINE FROM WS-DETAIL-LINE.
+
+       8100-READ-TODAY.
+           MOVE TODAY-COMPANY-ID TO WS-PREVIOUS-TODAY-ID
+           READ TODAY-COMPANY-FILE
+               AT END
+                   SET TODAY-EOF TO TRUE
+                   MOVE HIGH-VALUES TO TODAY-COMPANY-ID
+           END-READ.
+
+       8200-READ-PRIOR.
+           READ PRIOR-COMPANY-FILE
+               AT END
+                   SET PRIOR-EOF TO TRUE
+                   MOVE HIGH-VALUES TO PRIOR-COMPANY-ID
+           END-READ.
+
+       8000-CHECK-THRESHOLD.
+           IF WS-DROPPED-COUNT >= WS-DROP-THRESHOLD
+               MOVE 16 TO RETURN-CODE
+               DISPLAY 'CMPRECON: DROPPED COUNT '
+                       WS-DROPPED-COUNT
+                       ' MEETS/EXCEEDS THRESHOLD '
+                       WS-DROP-THRESHOLD
+               DISPLAY 'CMPRECON: RUN HELD FOR REVIEW'
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE TODAY-COMPANY-FILE
+                 PRIOR-COMPANY-FILE
+                 RECON-REPORT-FILE
+           DISPLAY 'CMPRECON: NEW COMPANIES       = ' WS-NEW-COUNT
+           DISPLAY 'CMPRECON: DROPPED COMPANIES   = ' WS-DROPPED-COUNT
+           DISPLAY 'CMPRECON: DUPLICATE COMPANIES = '
+                   WS-DUPLICATE-COUNT.
