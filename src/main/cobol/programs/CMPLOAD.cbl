@@ -0,0 +1,537 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CMPLOAD.
+       AUTHOR.        DATA-MGMT.
+      *****************************************************
+      * CMPLOAD
+      * Builds the COMPANY-DETAILS master file from the
+      * upstream company extract. Groups the STRAT detail
+      * lines behind each STATC header by COMPANY-ID and
+      * packs up to 6 strategy lines into the STRATEGY
+      * table; anything past the 6th is written to the
+      * strategy overflow exception file instead of being
+      * silently dropped.
+      *
+      * Change history
+      *   2026-08-08  Initial version - extract load with
+      *               strategy overflow reporting.
+      *   2026-08-08  Added TAXPAYER-STR class-check keyed
+      *               off TAXPAYER-TYPE; bad taxpayer data
+      *               is suspended instead of loaded.
+      *   2026-08-08  Added the CNTCT segment - the load now
+      *               switches on SEGMENT-ID and writes a
+      *               CONTACT-DETAILS master record alongside
+      *               the STATIC-DETAILS one when present.
+      *   2026-08-08  Added checkpoint/restart: the load now
+      *               checkpoints COMPANY-ID and the extract
+      *               record offset at a configurable interval
+      *               so a restart resumes past what already
+      *               loaded cleanly instead of from the top.
+      *   2026-08-08  Added ADDRESS cleanup/validation - blank,
+      *               unprintable or suspiciously short content
+      *               is queued for review instead of being
+      *               loaded as-is; valid content is upper-cased.
+      *   2026-08-08  Fixed the strategy table not being cleared
+      *               between companies, and the checkpoint offset
+      *               counting the control-break lookahead record
+      *               (a restart was dropping the next company's
+      *               first segment).
+      *   2026-08-08  A restart with an empty checkpoint file now
+      *               opens every output file fresh instead of
+      *               EXTENDing, and the exception-file counters
+      *               (overflow/suspense/address-review) are now
+      *               carried through the checkpoint record so
+      *               their sequence numbers and run totals stay
+      *               correct across a restart.
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CLASS PRINTABLE-TEXT IS ' ' THRU '~'.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPANY-EXTRACT-FILE
+               ASSIGN TO EXTRACT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT COMPANY-MASTER-FILE
+               ASSIGN TO CMPMSTR
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT STRATEGY-OVERFLOW-FILE
+               ASSIGN TO STROVFL
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT TAXPAYER-SUSPENSE-FILE
+               ASSIGN TO TAXSUSP
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT LOAD-PARM-FILE
+               ASSIGN TO LOADPRM
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT LOAD-CHECKPOINT-FILE
+               ASSIGN TO LOADCKPT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT ADDRESS-REVIEW-FILE
+               ASSIGN TO ADDRQ
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMPANY-EXTRACT-FILE
+           RECORDING MODE IS F.
+       COPY CMPXTR.
+
+       FD  COMPANY-MASTER-FILE
+           RECORDING MODE IS F.
+           COPY companies.
+
+       FD  STRATEGY-OVERFLOW-FILE
+           RECORDING MODE IS F.
+       COPY STRATOVF.
+
+       FD  TAXPAYER-SUSPENSE-FILE
+           RECORDING MODE IS F.
+       COPY TAXPSUS.
+
+       FD  LOAD-PARM-FILE
+           RECORDING MODE IS F.
+       COPY CMPLDPRM.
+
+       FD  LOAD-CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       COPY CMPCKPT.
+
+       FD  ADDRESS-REVIEW-FILE
+           RECORDING MODE IS F.
+       COPY ADDRQ.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EXTRACT-EOF        PIC X VALUE 'N'.
+               88  EXTRACT-EOF               VALUE 'Y'.
+           05  WS-FIRST-RECORD       PIC X VALUE 'Y'.
+               88  FIRST-RECORD              VALUE 'Y'.
+           05  WS-TAXPAYER-STATUS    PIC X VALUE 'Y'.
+               88  TAXPAYER-VALID            VALUE 'Y'.
+               88  TAXPAYER-INVALID          VALUE 'N'.
+           05  WS-CONTACT-PRESENT    PIC X VALUE 'N'.
+               88  CONTACT-PRESENT           VALUE 'Y'.
+           05  WS-RESTART-RUN        PIC X VALUE 'N'.
+               88  RESTART-RUN               VALUE 'Y'.
+           05  WS-ADDRESS-STATUS     PIC X VALUE 'Y'.
+               88  ADDRESS-VALID             VALUE 'Y'.
+               88  ADDRESS-INVALID           VALUE 'N'.
+           05  WS-CKPT-EOF           PIC X VALUE 'N'.
+               88  CKPT-EOF                  VALUE 'Y'.
+           05  WS-HAD-CHECKPOINT     PIC X VALUE 'N'.
+               88  HAD-CHECKPOINT            VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-STRATEGY-COUNT     PIC 9(2) VALUE 0.
+           05  WS-OVERFLOW-COUNT     PIC 9(5) VALUE 0.
+           05  WS-COMPANY-COUNT      PIC 9(7) VALUE 0.
+           05  WS-SUSPENSE-COUNT     PIC 9(5) VALUE 0.
+           05  WS-ADDRESS-REVIEW-COUNT
+                                     PIC 9(5) VALUE 0.
+           05  WS-EXTRACT-RECORD-COUNT
+                                     PIC 9(9) VALUE 0.
+           05  WS-LAST-PROCESSED-COUNT
+                                     PIC 9(9) VALUE 0.
+           05  WS-COMPANIES-SINCE-CKPT
+                                     PIC 9(5) VALUE 0.
+           05  WS-CHECKPOINT-INTERVAL
+                                     PIC 9(5) VALUE 00100.
+           05  WS-SKIP-COUNT         PIC 9(9) VALUE 0.
+           05  WS-SKIP-SUB           PIC 9(9) VALUE 0.
+
+       01  WS-CURRENT-COMPANY-ID     PIC X(10).
+
+       01  WS-SUSPENSE-REASON.
+           05  WS-SUSPENSE-CODE      PIC X(4).
+           05  WS-SUSPENSE-TEXT      PIC X(40).
+
+       01  WS-ADDRESS-REASON.
+           05  WS-ADDRESS-CODE       PIC X(4).
+           05  WS-ADDRESS-TEXT       PIC X(40).
+
+       01  WS-WORK-RECORD.
+           05  WS-COMPANY-NAME       PIC X(15).
+           05  WS-ADDRESS            PIC X(25).
+           05  WS-TAXPAYER-TYPE      PIC X(1).
+               88  WS-TYPE-INDIVIDUAL        VALUE '1'.
+               88  WS-TYPE-BUSINESS          VALUE '2'.
+               88  WS-TYPE-EXEMPT            VALUE '9'.
+           05  WS-TAXPAYER-STR       PIC X(8).
+           05  WS-TAXPAYER-NUM REDEFINES WS-TAXPAYER-STR
+                                     PIC 9(8) COMP.
+           05  WS-STRATEGY-TABLE.
+               10  WS-STRATEGY-ENTRY OCCURS 6.
+                   15  WS-NUM1       PIC 9(7) COMP.
+                   15  WS-NUM2       PIC 9(7) COMP-3.
+
+       01  WS-CONTACT-RECORD.
+           05  WS-CONTACT-NAME       PIC X(20).
+           05  WS-CONTACT-PHONE      PIC X(12).
+           05  WS-CONTACT-EMAIL      PIC X(30).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-EXTRACT UNTIL EXTRACT-EOF
+           PERFORM 3000-FLUSH-CURRENT-COMPANY
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           PERFORM 1100-READ-LOAD-PARM
+           IF RESTART-RUN
+               PERFORM 1200-RESTART-FROM-CHECKPOINT
+           ELSE
+               PERFORM 1150-OPEN-FRESH
+               OPEN INPUT  COMPANY-EXTRACT-FILE
+           END-IF
+           SET FIRST-RECORD TO TRUE
+           PERFORM 8000-READ-EXTRACT.
+
+      *    Opens every output file OUTPUT (not EXTEND) - used both
+      *    for an ordinary non-restart run and for a restart run
+      *    that finds no checkpoint on file to resume from.
+       1150-OPEN-FRESH.
+           OPEN OUTPUT COMPANY-MASTER-FILE
+           OPEN OUTPUT STRATEGY-OVERFLOW-FILE
+           OPEN OUTPUT TAXPAYER-SUSPENSE-FILE
+           OPEN OUTPUT LOAD-CHECKPOINT-FILE
+           OPEN OUTPUT ADDRESS-REVIEW-FILE.
+
+       1100-READ-LOAD-PARM.
+           OPEN INPUT LOAD-PARM-FILE
+           READ LOAD-PARM-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF PARM-IS-RESTART
+                       SET RESTART-RUN TO TRUE
+                   END-IF
+                   IF PARM-CHECKPOINT-INTERVAL > 0
+                       MOVE PARM-CHECKPOINT-INTERVAL
+                           TO WS-CHECKPOINT-INTERVAL
+                   END-IF
+           END-READ
+           CLOSE LOAD-PARM-FILE.
+
+      *    Reads the checkpoint file written by a prior run to find
+      *    the last checkpoint, then repositions the extract file
+      *    past what has already loaded cleanly. Output files are
+      *    re-opened EXTEND so previously loaded data is kept and
+      *    new records are appended behind it. If a restart is
+      *    requested but the checkpoint file turns out to be empty
+      *    (the prior run abended before its first checkpoint
+      *    interval elapsed), there is nothing to resume from and
+      *    every file is opened fresh instead - EXTENDing here would
+      *    re-append the same companies the abended run already
+      *    wrote before it ever reached a checkpoint.
+       1200-RESTART-FROM-CHECKPOINT.
+           OPEN INPUT LOAD-CHECKPOINT-FILE
+           PERFORM UNTIL CKPT-EOF
+               READ LOAD-CHECKPOINT-FILE
+                   AT END
+                       SET CKPT-EOF TO TRUE
+                   NOT AT END
+                       SET HAD-CHECKPOINT TO TRUE
+                       MOVE CKPT-EXTRACT-RECORD-COUNT
+                           TO WS-SKIP-COUNT
+                       MOVE CKPT-COMPANIES-LOADED
+                           TO WS-COMPANY-COUNT
+                       MOVE CKPT-OVERFLOW-COUNT
+                           TO WS-OVERFLOW-COUNT
+                       MOVE CKPT-SUSPENSE-COUNT
+                           TO WS-SUSPENSE-COUNT
+                       MOVE CKPT-ADDRESS-REVIEW-COUNT
+                           TO WS-ADDRESS-REVIEW-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE LOAD-CHECKPOINT-FILE
+
+           IF HAD-CHECKPOINT
+               OPEN EXTEND COMPANY-MASTER-FILE
+               OPEN EXTEND STRATEGY-OVERFLOW-FILE
+               OPEN EXTEND TAXPAYER-SUSPENSE-FILE
+               OPEN EXTEND LOAD-CHECKPOINT-FILE
+               OPEN EXTEND ADDRESS-REVIEW-FILE
+
+               OPEN INPUT COMPANY-EXTRACT-FILE
+               PERFORM VARYING WS-SKIP-SUB FROM 1 BY 1
+                       UNTIL WS-SKIP-SUB > WS-SKIP-COUNT
+                   PERFORM 8000-READ-EXTRACT
+               END-PERFORM
+               DISPLAY 'CMPLOAD: RESTARTING AFTER ' WS-SKIP-COUNT
+                       ' EXTRACT RECORDS, ' WS-COMPANY-COUNT
+                       ' COMPANIES ALREADY LOADED'
+           ELSE
+               PERFORM 1150-OPEN-FRESH
+               OPEN INPUT COMPANY-EXTRACT-FILE
+               DISPLAY 'CMPLOAD: RESTART REQUESTED BUT NO CHECKPOINT '
+                       'FOUND - STARTING FRESH'
+           END-IF.
+
+       2000-PROCESS-EXTRACT.
+           IF FIRST-RECORD
+               MOVE COMPANY-ID OF COMPANY-EXTRACT-RECORD
+                   TO WS-CURRENT-COMPANY-ID
+               SET WS-FIRST-RECORD TO 'N'
+           END-IF
+
+           IF COMPANY-ID OF COMPANY-EXTRACT-RECORD
+                   NOT = WS-CURRENT-COMPANY-ID
+               PERFORM 3000-FLUSH-CURRENT-COMPANY
+               MOVE COMPANY-ID OF COMPANY-EXTRACT-RECORD
+                   TO WS-CURRENT-COMPANY-ID
+           END-IF
+
+           EVALUATE TRUE
+               WHEN SEGMENT-IS-STATIC OF COMPANY-EXTRACT-RECORD
+                   PERFORM 2100-LOAD-STATIC-SEGMENT
+               WHEN SEGMENT-IS-STRATEGY OF COMPANY-EXTRACT-RECORD
+                   PERFORM 2200-LOAD-STRATEGY-SEGMENT
+               WHEN SEGMENT-IS-CONTACT OF COMPANY-EXTRACT-RECORD
+                   PERFORM 2300-LOAD-CONTACT-SEGMENT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+           ADD 1 TO WS-LAST-PROCESSED-COUNT
+           PERFORM 8000-READ-EXTRACT.
+
+       2100-LOAD-STATIC-SEGMENT.
+           MOVE COMPANY-NAME  OF COMPANY-EXTRACT-RECORD
+               TO WS-COMPANY-NAME
+           MOVE ADDRESS       OF COMPANY-EXTRACT-RECORD
+               TO WS-ADDRESS
+           MOVE TAXPAYER-TYPE OF COMPANY-EXTRACT-RECORD
+               TO WS-TAXPAYER-TYPE
+           MOVE TAXPAYER-STR  OF COMPANY-EXTRACT-RECORD
+               TO WS-TAXPAYER-STR
+           PERFORM 2150-VALIDATE-TAXPAYER
+           IF TAXPAYER-INVALID
+               PERFORM 2160-SUSPEND-TAXPAYER
+               MOVE SPACES TO WS-TAXPAYER-TYPE
+               MOVE SPACES TO WS-TAXPAYER-STR
+           END-IF
+           PERFORM 2170-VALIDATE-ADDRESS
+           IF ADDRESS-INVALID
+               PERFORM 2180-QUEUE-ADDRESS-REVIEW
+               MOVE SPACES TO WS-ADDRESS
+           ELSE
+               MOVE FUNCTION UPPER-CASE(WS-ADDRESS) TO WS-ADDRESS
+           END-IF.
+
+      *    Cleans up and validates ADDRESS before it is trusted for
+      *    the master record - all-blank, unprintable characters, or
+      *    content too short to be a real address is flagged to the
+      *    review queue rather than loaded as-is.
+       2170-VALIDATE-ADDRESS.
+           SET ADDRESS-VALID TO TRUE
+           MOVE SPACES TO WS-ADDRESS-REASON
+           EVALUATE TRUE
+               WHEN WS-ADDRESS = SPACES
+                   SET ADDRESS-INVALID TO TRUE
+                   MOVE 'AD01' TO WS-ADDRESS-CODE
+                   MOVE 'ADDRESS IS BLANK'
+                       TO WS-ADDRESS-TEXT
+               WHEN WS-ADDRESS NOT IS PRINTABLE-TEXT
+                   SET ADDRESS-INVALID TO TRUE
+                   MOVE 'AD02' TO WS-ADDRESS-CODE
+                   MOVE 'ADDRESS CONTAINS UNPRINTABLE CHARACTERS'
+                       TO WS-ADDRESS-TEXT
+               WHEN FUNCTION LENGTH (FUNCTION TRIM (WS-ADDRESS)) < 5
+                   SET ADDRESS-INVALID TO TRUE
+                   MOVE 'AD03' TO WS-ADDRESS-CODE
+                   MOVE 'ADDRESS IS SUSPICIOUSLY SHORT'
+                       TO WS-ADDRESS-TEXT
+           END-EVALUATE.
+
+       2180-QUEUE-ADDRESS-REVIEW.
+           ADD 1 TO WS-ADDRESS-REVIEW-COUNT
+           MOVE WS-CURRENT-COMPANY-ID TO REVQ-COMPANY-ID
+           MOVE WS-ADDRESS            TO REVQ-ADDRESS-RAW
+           MOVE WS-ADDRESS-CODE       TO REVQ-REASON-CODE
+           MOVE WS-ADDRESS-TEXT       TO REVQ-REASON-TEXT
+           WRITE ADDRESS-REVIEW-RECORD.
+
+      *    Class-checks TAXPAYER-STR against the rules implied by
+      *    TAXPAYER-TYPE before anything is allowed to read the
+      *    TAXPAYER-NUM COMP redefinition of it.
+       2150-VALIDATE-TAXPAYER.
+           SET TAXPAYER-VALID TO TRUE
+           MOVE SPACES TO WS-SUSPENSE-REASON
+           EVALUATE TRUE
+               WHEN WS-TYPE-EXEMPT
+                   IF WS-TAXPAYER-STR NOT = SPACES
+                      AND WS-TAXPAYER-STR NOT = LOW-VALUES
+                       SET TAXPAYER-INVALID TO TRUE
+                       MOVE 'TX01' TO WS-SUSPENSE-CODE
+                       MOVE 'EXEMPT TYPE CARRIES A NON-BLANK ID'
+                           TO WS-SUSPENSE-TEXT
+                   END-IF
+               WHEN WS-TYPE-INDIVIDUAL OR WS-TYPE-BUSINESS
+                   IF WS-TAXPAYER-STR = SPACES
+                      OR WS-TAXPAYER-STR = LOW-VALUES
+                       SET TAXPAYER-INVALID TO TRUE
+                       MOVE 'TX02' TO WS-SUSPENSE-CODE
+                       MOVE 'TAXPAYER ID IS BLANK OR LOW-VALUES'
+                           TO WS-SUSPENSE-TEXT
+                   ELSE
+                       IF WS-TAXPAYER-NUM > 99999999
+                           SET TAXPAYER-INVALID TO TRUE
+                           MOVE 'TX03' TO WS-SUSPENSE-CODE
+                           MOVE 'TAXPAYER ID NOT VALID PACKED 9(8)'
+                               TO WS-SUSPENSE-TEXT
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   SET TAXPAYER-INVALID TO TRUE
+                   MOVE 'TX00' TO WS-SUSPENSE-CODE
+                   MOVE 'UNRECOGNIZED TAXPAYER-TYPE CODE'
+                       TO WS-SUSPENSE-TEXT
+           END-EVALUATE.
+
+       2160-SUSPEND-TAXPAYER.
+           ADD 1 TO WS-SUSPENSE-COUNT
+           MOVE WS-CURRENT-COMPANY-ID TO SUSP-COMPANY-ID
+           MOVE WS-TAXPAYER-TYPE      TO SUSP-TAXPAYER-TYPE
+           MOVE WS-TAXPAYER-STR       TO SUSP-TAXPAYER-STR
+           MOVE WS-SUSPENSE-CODE      TO SUSP-REASON-CODE
+           MOVE WS-SUSPENSE-TEXT      TO SUSP-REASON-TEXT
+           WRITE TAXPAYER-SUSPENSE-RECORD.
+
+       2200-LOAD-STRATEGY-SEGMENT.
+           IF WS-STRATEGY-COUNT < 6
+               ADD 1 TO WS-STRATEGY-COUNT
+               MOVE STRAT-NUM1 OF COMPANY-EXTRACT-RECORD
+                   TO WS-NUM1 (WS-STRATEGY-COUNT)
+               MOVE STRAT-NUM2 OF COMPANY-EXTRACT-RECORD
+                   TO WS-NUM2 (WS-STRATEGY-COUNT)
+           ELSE
+               PERFORM 2210-WRITE-OVERFLOW
+           END-IF.
+
+       2300-LOAD-CONTACT-SEGMENT.
+           MOVE CONTACT-NAME  OF COMPANY-EXTRACT-RECORD
+               TO WS-CONTACT-NAME
+           MOVE CONTACT-PHONE OF COMPANY-EXTRACT-RECORD
+               TO WS-CONTACT-PHONE
+           MOVE CONTACT-EMAIL OF COMPANY-EXTRACT-RECORD
+               TO WS-CONTACT-EMAIL
+           SET CONTACT-PRESENT TO TRUE.
+
+       2210-WRITE-OVERFLOW.
+           ADD 1 TO WS-OVERFLOW-COUNT
+           MOVE WS-CURRENT-COMPANY-ID  TO OVFL-COMPANY-ID
+           MOVE WS-OVERFLOW-COUNT      TO OVFL-SEQUENCE-NO
+           MOVE STRAT-NUM1 OF COMPANY-EXTRACT-RECORD
+               TO OVFL-NUM1
+           MOVE STRAT-NUM2 OF COMPANY-EXTRACT-RECORD
+               TO OVFL-NUM2
+           MOVE 'STRATEGY TABLE FULL - 6 SLOTS USED'
+               TO OVFL-REASON
+           WRITE STRATEGY-OVERFLOW-RECORD.
+
+       3000-FLUSH-CURRENT-COMPANY.
+           IF WS-CURRENT-COMPANY-ID NOT = SPACES
+               PERFORM 3100-BUILD-MASTER-RECORD
+               WRITE COMPANY-DETAILS
+               ADD 1 TO WS-COMPANY-COUNT
+               IF CONTACT-PRESENT
+                   PERFORM 3200-BUILD-CONTACT-RECORD
+                   WRITE COMPANY-DETAILS
+               END-IF
+               PERFORM 3300-CHECKPOINT-IF-DUE
+           END-IF
+           MOVE SPACES TO WS-CURRENT-COMPANY-ID
+           MOVE 0 TO WS-STRATEGY-COUNT
+           MOVE SPACES TO WS-COMPANY-NAME WS-ADDRESS
+           MOVE SPACES TO WS-TAXPAYER-TYPE WS-TAXPAYER-STR
+           MOVE 'N' TO WS-CONTACT-PRESENT
+           MOVE SPACES TO WS-CONTACT-NAME WS-CONTACT-PHONE
+                          WS-CONTACT-EMAIL
+           PERFORM VARYING WS-STRATEGY-COUNT FROM 1 BY 1
+                   UNTIL WS-STRATEGY-COUNT > 6
+               MOVE 0 TO WS-NUM1 (WS-STRATEGY-COUNT)
+               MOVE 0 TO WS-NUM2 (WS-STRATEGY-COUNT)
+           END-PERFORM
+           MOVE 0 TO WS-STRATEGY-COUNT.
+
+       3100-BUILD-MASTER-RECORD.
+           MOVE 'STATC' TO SEGMENT-ID OF COMPANY-DETAILS
+           MOVE WS-CURRENT-COMPANY-ID
+               TO COMPANY-ID OF COMPANY-DETAILS
+           MOVE WS-COMPANY-NAME
+               TO COMPANY-NAME OF COMPANY-DETAILS
+           MOVE WS-ADDRESS
+               TO ADDRESS OF COMPANY-DETAILS
+           MOVE WS-TAXPAYER-TYPE
+               TO TAXPAYER-TYPE OF COMPANY-DETAILS
+           MOVE WS-TAXPAYER-STR
+               TO TAXPAYER-STR OF COMPANY-DETAILS
+           MOVE WS-STRATEGY-TABLE
+               TO STRATEGY OF COMPANY-DETAILS.
+
+       3200-BUILD-CONTACT-RECORD.
+           MOVE 'CNTCT' TO SEGMENT-ID OF COMPANY-DETAILS
+           MOVE WS-CURRENT-COMPANY-ID
+               TO COMPANY-ID OF COMPANY-DETAILS
+           MOVE WS-CONTACT-NAME
+               TO CONTACT-NAME OF COMPANY-DETAILS
+           MOVE WS-CONTACT-PHONE
+               TO CONTACT-PHONE OF COMPANY-DETAILS
+           MOVE WS-CONTACT-EMAIL
+               TO CONTACT-EMAIL OF COMPANY-DETAILS.
+
+      *    CKPT-EXTRACT-RECORD-COUNT is the count of records that
+      *    have actually been fed through 2000-PROCESS-EXTRACT, not
+      *    the count of records read - the control-break lookahead
+      *    read has already pulled in the next company's first
+      *    segment by the time a flush happens, and that segment
+      *    still needs to be processed (not skipped) on a restart.
+       3300-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-COMPANIES-SINCE-CKPT
+           IF WS-COMPANIES-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+               MOVE WS-CURRENT-COMPANY-ID
+                   TO CKPT-COMPANY-ID
+               MOVE WS-LAST-PROCESSED-COUNT
+                   TO CKPT-EXTRACT-RECORD-COUNT
+               MOVE WS-COMPANY-COUNT
+                   TO CKPT-COMPANIES-LOADED
+               MOVE WS-OVERFLOW-COUNT
+                   TO CKPT-OVERFLOW-COUNT
+               MOVE WS-SUSPENSE-COUNT
+                   TO CKPT-SUSPENSE-COUNT
+               MOVE WS-ADDRESS-REVIEW-COUNT
+                   TO CKPT-ADDRESS-REVIEW-COUNT
+               WRITE LOAD-CHECKPOINT-RECORD
+               MOVE 0 TO WS-COMPANIES-SINCE-CKPT
+           END-IF.
+
+       8000-READ-EXTRACT.
+           READ COMPANY-EXTRACT-FILE
+               AT END
+                   SET EXTRACT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-EXTRACT-RECORD-COUNT
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE COMPANY-EXTRACT-FILE
+                 COMPANY-MASTER-FILE
+                 STRATEGY-OVERFLOW-FILE
+                 TAXPAYER-SUSPENSE-FILE
+                 LOAD-CHECKPOINT-FILE
+                 ADDRESS-REVIEW-FILE
+           DISPLAY 'CMPLOAD: COMPANIES LOADED  = ' WS-COMPANY-COUNT
+           DISPLAY 'CMPLOAD: STRATEGY OVERFLOWS = ' WS-OVERFLOW-COUNT
+           DISPLAY 'CMPLOAD: TAXPAYERS SUSPENDED = ' WS-SUSPENSE-COUNT
+           DISPLAY 'CMPLOAD: ADDRESSES QUEUED FOR REVIEW = '
+                   WS-ADDRESS-REVIEW-COUNT.
