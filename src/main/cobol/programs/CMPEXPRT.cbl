@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CMPEXPRT.
+       AUTHOR.        DATA-MGMT.
+      *****************************************************
+      * CMPEXPRT
+      * Downstream export of COMPANY-DETAILS (STATIC-DETAILS
+      * segment). Every COMP/COMP-3 field - TAXPAYER-NUM and
+      * the six NUM1/NUM2 STRATEGY_DETAIL pairs - is unpacked
+      * to a readable decimal string, and STRATEGY_DETAIL is
+      * flattened out to one column per occurrence, so the
+      * output is a plain comma-delimited file a non-mainframe
+      * consumer can read without a translation step.
+      *
+      * Change history
+      *   2026-08-08  Initial version.
+      *   2026-08-08  Sized each heading FILLER to its literal's
+      *               exact length; the old oversized PIC clauses
+      *               left stray blanks spliced into the header
+      *               row between column names.
+      *   2026-08-08  Stopped reading TAXPAYER-NUM through its COMP
+      *               redefinition for a company whose TAXPAYER-STR
+      *               is blank (suspended by CMPLOAD) - exports
+      *               zero for that company instead of whatever
+      *               garbage the blank bytes redefine to.
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPANY-MASTER-FILE
+               ASSIGN TO CMPMSTR
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT COMPANY-EXPORT-FILE
+               ASSIGN TO CMPEXP
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMPANY-MASTER-FILE
+           RECORDING MODE IS F.
+           COPY companies.
+
+       FD  COMPANY-EXPORT-FILE.
+       01  COMPANY-EXPORT-LINE       PIC X(250).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-MASTER-EOF         PIC X VALUE 'N'.
+               88  MASTER-EOF                VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-EXPORT-COUNT       PIC 9(7) VALUE 0.
+           05  WS-SLOT-SUB           PIC 9(1) VALUE 0.
+
+       01  WS-DISPLAY-FIELDS.
+           05  WS-D-TAXPAYER-NUM     PIC 9(8).
+           05  WS-D-STRATEGY-TABLE.
+               10  WS-D-STRATEGY-ENTRY OCCURS 6.
+                   15  WS-D-NUM1     PIC 9(7).
+                   15  WS-D-NUM2     PIC 9(7).
+
+       01  WS-EXPORT-HEADING.
+           05  FILLER PIC X(24) VALUE
+               'COMPANY-ID,COMPANY-NAME,'.
+           05  FILLER PIC X(22) VALUE
+               'ADDRESS,TAXPAYER-TYPE,'.
+           05  FILLER PIC X(13) VALUE
+               'TAXPAYER-NUM,'.
+           05  FILLER PIC X(42) VALUE
+               'NUM1-1,NUM2-1,NUM1-2,NUM2-2,NUM1-3,NUM2-3,'.
+           05  FILLER PIC X(41) VALUE
+               'NUM1-4,NUM2-4,NUM1-5,NUM2-5,NUM1-6,NUM2-6'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-MASTER UNTIL MASTER-EOF
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT  COMPANY-MASTER-FILE
+           OPEN OUTPUT COMPANY-EXPORT-FILE
+           MOVE WS-EXPORT-HEADING TO COMPANY-EXPORT-LINE
+           WRITE COMPANY-EXPORT-LINE
+           PERFORM 8000-READ-MASTER.
+
+       2000-PROCESS-MASTER.
+           IF SEGMENT-IS-STATIC-DETAILS
+               PERFORM 2100-CONVERT-FIELDS
+               PERFORM 2200-WRITE-EXPORT-LINE
+               ADD 1 TO WS-EXPORT-COUNT
+           END-IF
+           PERFORM 8000-READ-MASTER.
+
+      *    A company whose TAXPAYER data failed CMPLOAD's validation
+      *    is loaded with TAXPAYER-STR held at SPACES; TAXPAYER-NUM
+      *    is its COMP redefinition and is not safe to read in that
+      *    case, so a suspended company exports as zero instead.
+       2100-CONVERT-FIELDS.
+           IF TAXPAYER-STR OF COMPANY-DETAILS = SPACES
+               MOVE 0 TO WS-D-TAXPAYER-NUM
+           ELSE
+               MOVE TAXPAYER-NUM TO WS-D-TAXPAYER-NUM
+           END-IF
+           PERFORM VARYING WS-SLOT-SUB FROM 1 BY 1
+                   UNTIL WS-SLOT-SUB > 6
+               MOVE NUM1 (WS-SLOT-SUB) TO WS-D-NUM1 (WS-SLOT-SUB)
+               MOVE NUM2 (WS-SLOT-SUB) TO WS-D-NUM2 (WS-SLOT-SUB)
+           END-PERFORM.
+
+       2200-WRITE-EXPORT-LINE.
+           MOVE SPACES TO COMPANY-EXPORT-LINE
+           STRING
+               COMPANY-ID           DELIMITED BY SIZE ','
+               COMPANY-NAME         DELIMITED BY SIZE ','
+               ADDRESS              DELIMITED BY SIZE ','
+               TAXPAYER-TYPE        DELIMITED BY SIZE ','
+               WS-D-TAXPAYER-NUM    DELIMITED BY SIZE ','
+               WS-D-NUM1 (1)        DELIMITED BY SIZE ','
+               WS-D-NUM2 (1)        DELIMITED BY SIZE ','
+               WS-D-NUM1 (2)        DELIMITED BY SIZE ','
+               WS-D-NUM2 (2)        DELIMITED BY SIZE ','
+               WS-D-NUM1 (3)        DELIMITED BY SIZE ','
+               WS-D-NUM2 (3)        DELIMITED BY SIZE ','
+               WS-D-NUM1 (4)        DELIMITED BY SIZE ','
+               WS-D-NUM2 (4)        DELIMITED BY SIZE ','
+               WS-D-NUM1 (5)        DELIMITED BY SIZE ','
+               WS-D-NUM2 (5)        DELIMITED BY SIZE ','
+               WS-D-NUM1 (6)        DELIMITED BY SIZE ','
+               WS-D-NUM2 (6)        DELIMITED BY SIZE
+               INTO COMPANY-EXPORT-LINE
+           END-STRING
+           WRITE COMPANY-EXPORT-LINE.
+
+       8000-READ-MASTER.
+           READ COMPANY-MASTER-FILE
+               AT END
+                   SET MASTER-EOF TO TRUE
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE COMPANY-MASTER-FILE
+                 COMPANY-EXPORT-FILE
+           DISPLAY 'CMPEXPRT: COMPANIES EXPORTED = ' WS-EXPORT-COUNT.
