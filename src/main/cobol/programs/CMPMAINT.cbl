@@ -0,0 +1,289 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CMPMAINT.
+       AUTHOR.        DATA-MGMT.
+      *****************************************************
+      * CMPMAINT
+      * Applies same-day maintenance transactions against
+      * TAXPAYER and STRATEGY_DETAIL on the company master
+      * file. Transactions (sorted ascending by COMPANY-ID,
+      * matching the master file's order) are matched against
+      * the STATIC-DETAILS row for that company; TAXP
+      * transactions replace TAXPAYER-TYPE/TAXPAYER-STR and
+      * STRT transactions replace one STRATEGY_DETAIL slot.
+      * Every transaction - applied or rejected - is recorded
+      * on the audit file with the user, timestamp, and
+      * before/after values involved.
+      *
+      * Change history
+      *   2026-08-08  Initial version.
+      *   2026-08-08  Added the same TAXPAYER-STR class-check
+      *               CMPLOAD applies at load time to TAXP
+      *               transactions; a transaction that fails it
+      *               is rejected to the audit file instead of
+      *               being applied.
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPANY-MASTER-FILE
+               ASSIGN TO CMPMSTR
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT COMPANY-MAINT-TRANS-FILE
+               ASSIGN TO MAINTXN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT NEW-MASTER-FILE
+               ASSIGN TO NEWMSTR
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT MAINT-AUDIT-FILE
+               ASSIGN TO MAINTAUD
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMPANY-MASTER-FILE
+           RECORDING MODE IS F.
+           COPY companies.
+
+       FD  COMPANY-MAINT-TRANS-FILE
+           RECORDING MODE IS F.
+       COPY CMPMTXN.
+
+       FD  NEW-MASTER-FILE
+           RECORDING MODE IS F.
+           COPY companies REPLACING COMPANY-DETAILS
+               BY NEW-COMPANY-DETAILS.
+
+       FD  MAINT-AUDIT-FILE
+           RECORDING MODE IS F.
+       COPY CMPMAUD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-MASTER-EOF         PIC X VALUE 'N'.
+               88  MASTER-EOF                VALUE 'Y'.
+           05  WS-TRANS-EOF          PIC X VALUE 'N'.
+               88  TRANS-EOF                 VALUE 'Y'.
+           05  WS-STATIC-LOADED      PIC X VALUE 'N'.
+               88  STATIC-LOADED             VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-APPLIED-COUNT      PIC 9(7) VALUE 0.
+           05  WS-REJECTED-COUNT     PIC 9(7) VALUE 0.
+
+       01  WS-REJECT-REASON          PIC X(40).
+
+       01  WS-TAXPAYER-CHECK.
+           05  WS-TAXPAYER-STATUS    PIC X VALUE 'Y'.
+               88  TAXPAYER-VALID            VALUE 'Y'.
+               88  TAXPAYER-INVALID          VALUE 'N'.
+           05  WS-TAXPAYER-TYPE      PIC X(1).
+               88  WS-TYPE-INDIVIDUAL        VALUE '1'.
+               88  WS-TYPE-BUSINESS          VALUE '2'.
+               88  WS-TYPE-EXEMPT            VALUE '9'.
+           05  WS-TAXPAYER-STR       PIC X(8).
+           05  WS-TAXPAYER-NUM REDEFINES WS-TAXPAYER-STR
+                                     PIC 9(8) COMP.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS
+               UNTIL MASTER-EOF AND TRANS-EOF
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT  COMPANY-MASTER-FILE
+           OPEN INPUT  COMPANY-MAINT-TRANS-FILE
+           OPEN OUTPUT NEW-MASTER-FILE
+           OPEN OUTPUT MAINT-AUDIT-FILE
+           PERFORM 8100-READ-MASTER
+           PERFORM 8200-READ-TRANS.
+
+       2000-PROCESS.
+           EVALUATE TRUE
+               WHEN MASTER-EOF
+                   PERFORM 2500-REJECT-TRANSACTION
+                   PERFORM 8200-READ-TRANS
+               WHEN NOT SEGMENT-IS-STATIC-DETAILS OF COMPANY-DETAILS
+                   PERFORM 2900-WRITE-AND-ADVANCE-MASTER
+               WHEN TRANS-EOF
+                   PERFORM 2900-WRITE-AND-ADVANCE-MASTER
+               WHEN COMPANY-ID OF COMPANY-DETAILS < MTXN-COMPANY-ID
+                   PERFORM 2900-WRITE-AND-ADVANCE-MASTER
+               WHEN COMPANY-ID OF COMPANY-DETAILS > MTXN-COMPANY-ID
+                   PERFORM 2500-REJECT-TRANSACTION
+                   PERFORM 8200-READ-TRANS
+               WHEN OTHER
+                   IF NOT STATIC-LOADED
+                       MOVE COMPANY-DETAILS TO NEW-COMPANY-DETAILS
+                       SET STATIC-LOADED TO TRUE
+                   END-IF
+                   PERFORM 2200-APPLY-ONE-TRANSACTION
+                   PERFORM 8200-READ-TRANS
+           END-EVALUATE.
+
+       2200-APPLY-ONE-TRANSACTION.
+           EVALUATE TRUE
+               WHEN MTXN-IS-TAXPAYER-UPDATE
+                   PERFORM 2210-APPLY-TAXPAYER-UPDATE
+               WHEN MTXN-IS-STRATEGY-UPDATE
+                   PERFORM 2220-APPLY-STRATEGY-UPDATE
+               WHEN OTHER
+                   MOVE 'UNKNOWN TRANSACTION TYPE'
+                       TO WS-REJECT-REASON
+                   PERFORM 2510-WRITE-REJECT-AUDIT
+           END-EVALUATE.
+
+       2210-APPLY-TAXPAYER-UPDATE.
+           MOVE MTXN-TAXPAYER-TYPE TO WS-TAXPAYER-TYPE
+           MOVE MTXN-TAXPAYER-STR  TO WS-TAXPAYER-STR
+           PERFORM 2215-VALIDATE-TAXPAYER
+           IF TAXPAYER-INVALID
+               PERFORM 2510-WRITE-REJECT-AUDIT
+           ELSE
+               MOVE TAXPAYER-TYPE OF NEW-COMPANY-DETAILS
+                   TO AUD-BEFORE-TAXPAYER-TYPE
+               MOVE TAXPAYER-STR OF NEW-COMPANY-DETAILS
+                   TO AUD-BEFORE-TAXPAYER-STR
+               MOVE MTXN-TAXPAYER-TYPE
+                   TO TAXPAYER-TYPE OF NEW-COMPANY-DETAILS
+               MOVE MTXN-TAXPAYER-STR
+                   TO TAXPAYER-STR OF NEW-COMPANY-DETAILS
+               MOVE TAXPAYER-TYPE OF NEW-COMPANY-DETAILS
+                   TO AUD-AFTER-TAXPAYER-TYPE
+               MOVE TAXPAYER-STR OF NEW-COMPANY-DETAILS
+                   TO AUD-AFTER-TAXPAYER-STR
+               MOVE 0 TO AUD-STRATEGY-SLOT
+               MOVE 0 TO AUD-BEFORE-NUM1 AUD-BEFORE-NUM2
+               MOVE 0 TO AUD-AFTER-NUM1 AUD-AFTER-NUM2
+               ADD 1 TO WS-APPLIED-COUNT
+               PERFORM 2520-WRITE-APPLIED-AUDIT
+           END-IF.
+
+      *    Same class-check CMPLOAD's 2150-VALIDATE-TAXPAYER applies
+      *    at initial load time, re-run here so a same-day correction
+      *    cannot put TAXPAYER-STR back into a state where its
+      *    TAXPAYER-NUM COMP redefinition is not trustworthy.
+       2215-VALIDATE-TAXPAYER.
+           SET TAXPAYER-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+           EVALUATE TRUE
+               WHEN WS-TYPE-EXEMPT
+                   IF WS-TAXPAYER-STR NOT = SPACES
+                      AND WS-TAXPAYER-STR NOT = LOW-VALUES
+                       SET TAXPAYER-INVALID TO TRUE
+                       MOVE 'EXEMPT TYPE CARRIES A NON-BLANK ID'
+                           TO WS-REJECT-REASON
+                   END-IF
+               WHEN WS-TYPE-INDIVIDUAL OR WS-TYPE-BUSINESS
+                   IF WS-TAXPAYER-STR = SPACES
+                      OR WS-TAXPAYER-STR = LOW-VALUES
+                       SET TAXPAYER-INVALID TO TRUE
+                       MOVE 'TAXPAYER ID IS BLANK OR LOW-VALUES'
+                           TO WS-REJECT-REASON
+                   ELSE
+                       IF WS-TAXPAYER-NUM > 99999999
+                           SET TAXPAYER-INVALID TO TRUE
+                           MOVE 'TAXPAYER ID NOT VALID PACKED 9(8)'
+                               TO WS-REJECT-REASON
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   SET TAXPAYER-INVALID TO TRUE
+                   MOVE 'UNRECOGNIZED TAXPAYER-TYPE CODE'
+                       TO WS-REJECT-REASON
+           END-EVALUATE.
+
+       2220-APPLY-STRATEGY-UPDATE.
+           IF MTXN-STRATEGY-SLOT >= 1 AND MTXN-STRATEGY-SLOT <= 6
+               MOVE NUM1 OF NEW-COMPANY-DETAILS (MTXN-STRATEGY-SLOT)
+                   TO AUD-BEFORE-NUM1
+               MOVE NUM2 OF NEW-COMPANY-DETAILS (MTXN-STRATEGY-SLOT)
+                   TO AUD-BEFORE-NUM2
+               MOVE MTXN-NUM1
+                   TO NUM1 OF NEW-COMPANY-DETAILS (MTXN-STRATEGY-SLOT)
+               MOVE MTXN-NUM2
+                   TO NUM2 OF NEW-COMPANY-DETAILS (MTXN-STRATEGY-SLOT)
+               MOVE MTXN-NUM1 TO AUD-AFTER-NUM1
+               MOVE MTXN-NUM2 TO AUD-AFTER-NUM2
+               MOVE MTXN-STRATEGY-SLOT TO AUD-STRATEGY-SLOT
+               MOVE SPACES TO AUD-BEFORE-TAXPAYER-TYPE
+               MOVE SPACES TO AUD-BEFORE-TAXPAYER-STR
+               MOVE SPACES TO AUD-AFTER-TAXPAYER-TYPE
+               MOVE SPACES TO AUD-AFTER-TAXPAYER-STR
+               ADD 1 TO WS-APPLIED-COUNT
+               PERFORM 2520-WRITE-APPLIED-AUDIT
+           ELSE
+               MOVE 'STRATEGY SLOT OUT OF RANGE 1-6'
+                   TO WS-REJECT-REASON
+               PERFORM 2510-WRITE-REJECT-AUDIT
+           END-IF.
+
+       2500-REJECT-TRANSACTION.
+           MOVE 'COMPANY-ID NOT FOUND ON MASTER FILE'
+               TO WS-REJECT-REASON
+           PERFORM 2510-WRITE-REJECT-AUDIT.
+
+       2510-WRITE-REJECT-AUDIT.
+           ADD 1 TO WS-REJECTED-COUNT
+           MOVE MTXN-COMPANY-ID   TO AUD-COMPANY-ID
+           MOVE MTXN-TRANS-TYPE   TO AUD-TRANS-TYPE
+           MOVE MTXN-USER-ID      TO AUD-USER-ID
+           MOVE MTXN-TIMESTAMP    TO AUD-TIMESTAMP
+           SET  AUD-REJECTED      TO TRUE
+           MOVE WS-REJECT-REASON  TO AUD-REASON
+           MOVE SPACES TO AUD-BEFORE-TAXPAYER-TYPE
+                          AUD-BEFORE-TAXPAYER-STR
+                          AUD-AFTER-TAXPAYER-TYPE
+                          AUD-AFTER-TAXPAYER-STR
+           MOVE 0 TO AUD-STRATEGY-SLOT
+           MOVE 0 TO AUD-BEFORE-NUM1 AUD-BEFORE-NUM2
+           MOVE 0 TO AUD-AFTER-NUM1 AUD-AFTER-NUM2
+           WRITE COMPANY-MAINT-AUDIT-RECORD.
+
+       2520-WRITE-APPLIED-AUDIT.
+           MOVE MTXN-COMPANY-ID   TO AUD-COMPANY-ID
+           MOVE MTXN-TRANS-TYPE   TO AUD-TRANS-TYPE
+           MOVE MTXN-USER-ID      TO AUD-USER-ID
+           MOVE MTXN-TIMESTAMP    TO AUD-TIMESTAMP
+           SET  AUD-APPLIED       TO TRUE
+           MOVE SPACES            TO AUD-REASON
+           WRITE COMPANY-MAINT-AUDIT-RECORD.
+
+       2900-WRITE-AND-ADVANCE-MASTER.
+           IF NOT STATIC-LOADED
+               MOVE COMPANY-DETAILS TO NEW-COMPANY-DETAILS
+           END-IF
+           WRITE NEW-COMPANY-DETAILS
+           MOVE 'N' TO WS-STATIC-LOADED
+           PERFORM 8100-READ-MASTER.
+
+       8100-READ-MASTER.
+           READ COMPANY-MASTER-FILE
+               AT END
+                   SET MASTER-EOF TO TRUE
+                   MOVE HIGH-VALUES TO COMPANY-ID OF COMPANY-DETAILS
+                   SET SEGMENT-IS-STATIC-DETAILS OF COMPANY-DETAILS
+                       TO TRUE
+           END-READ.
+
+       8200-READ-TRANS.
+           READ COMPANY-MAINT-TRANS-FILE
+               AT END
+                   SET TRANS-EOF TO TRUE
+                   MOVE HIGH-VALUES TO MTXN-COMPANY-ID
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE COMPANY-MASTER-FILE
+                 COMPANY-MAINT-TRANS-FILE
+                 NEW-MASTER-FILE
+                 MAINT-AUDIT-FILE
+           DISPLAY 'CMPMAINT: TRANSACTIONS APPLIED  = '
+                   WS-APPLIED-COUNT
+           DISPLAY 'CMPMAINT: TRANSACTIONS REJECTED = '
+                   WS-REJECTED-COUNT.
