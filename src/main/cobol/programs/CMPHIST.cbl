@@ -0,0 +1,263 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CMPHIST.
+       AUTHOR.        DATA-MGMT.
+      *****************************************************
+      * CMPHIST
+      * Maintains an effective-dated history of the
+      * STATIC-DETAILS segment of COMPANY-DETAILS. Today's
+      * master file (sorted ascending by COMPANY-ID) is
+      * matched against the prior cycle's currently-effective
+      * history row for each company (also sorted ascending).
+      * When the static fields are unchanged the existing
+      * history row simply carries forward; when they differ
+      * the old row is closed out with today's date and a new
+      * currently-effective row is opened, so prior values
+      * stay on file instead of being overlaid. Companies new
+      * to the master file get an opening history row, and
+      * companies no longer on the master file keep whatever
+      * history they already have.
+      *
+      * Change history
+      *   2026-08-08  Initial version.
+      *   2026-08-08  Fixed the merge to key off the row still
+      *               marked currently-effective within a company's
+      *               history group instead of whichever row came
+      *               next in file order, so a company that has
+      *               changed more than once keeps exactly one
+      *               open row.
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPANY-MASTER-FILE
+               ASSIGN TO CMPMSTR
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PRIOR-HISTORY-FILE
+               ASSIGN TO PRIORHST
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT NEW-HISTORY-FILE
+               ASSIGN TO NEWHST
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT HISTORY-PARM-FILE
+               ASSIGN TO HISTPRM
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMPANY-MASTER-FILE
+           RECORDING MODE IS F.
+           COPY companies.
+
+       FD  PRIOR-HISTORY-FILE
+           RECORDING MODE IS F.
+       COPY CMPHSTR.
+
+       FD  NEW-HISTORY-FILE
+           RECORDING MODE IS F.
+           COPY CMPHSTR REPLACING
+               COMPANY-HISTORY-RECORD BY NEW-HISTORY-RECORD
+               HIST-COMPANY-ID       BY NEWH-COMPANY-ID
+               HIST-EFF-START-DATE   BY NEWH-EFF-START-DATE
+               HIST-EFF-END-DATE     BY NEWH-EFF-END-DATE
+               HIST-COMPANY-NAME     BY NEWH-COMPANY-NAME
+               HIST-ADDRESS          BY NEWH-ADDRESS
+               HIST-TAXPAYER-TYPE    BY NEWH-TAXPAYER-TYPE
+               HIST-TAXPAYER-STR     BY NEWH-TAXPAYER-STR
+               HIST-STRATEGY         BY NEWH-STRATEGY
+               HIST-STRATEGY-ENTRY   BY NEWH-STRATEGY-ENTRY
+               HIST-NUM1             BY NEWH-NUM1
+               HIST-NUM2             BY NEWH-NUM2.
+
+       FD  HISTORY-PARM-FILE
+           RECORDING MODE IS F.
+       01  HISTORY-PARM-RECORD.
+           05  PARM-RUN-DATE             PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-MASTER-EOF             PIC X VALUE 'N'.
+               88  MASTER-EOF                    VALUE 'Y'.
+           05  WS-HISTORY-EOF            PIC X VALUE 'N'.
+               88  HISTORY-EOF                   VALUE 'Y'.
+
+       01  WS-RUN-DATE                   PIC X(8).
+
+       01  WS-COUNTERS.
+           05  WS-OPENED-COUNT           PIC 9(7) VALUE 0.
+           05  WS-CHANGED-COUNT          PIC 9(7) VALUE 0.
+           05  WS-UNCHANGED-COUNT        PIC 9(7) VALUE 0.
+           05  WS-CARRIED-COUNT          PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-COMPANIES
+               UNTIL MASTER-EOF AND HISTORY-EOF
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT  COMPANY-MASTER-FILE
+           OPEN INPUT  PRIOR-HISTORY-FILE
+           OPEN INPUT  HISTORY-PARM-FILE
+           OPEN OUTPUT NEW-HISTORY-FILE
+           PERFORM 1100-READ-HISTORY-PARM
+           PERFORM 8100-READ-MASTER
+           PERFORM 8200-READ-HISTORY.
+
+       1100-READ-HISTORY-PARM.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE
+           READ HISTORY-PARM-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF PARM-RUN-DATE NOT = SPACES
+                       MOVE PARM-RUN-DATE TO WS-RUN-DATE
+                   END-IF
+           END-READ
+           CLOSE HISTORY-PARM-FILE.
+
+      *    Only STATIC-DETAILS rows carry a history entry; CONTACT
+      *    rows on the master file are skipped for this pass.
+       2000-PROCESS-COMPANIES.
+           EVALUATE TRUE
+               WHEN MASTER-EOF
+                   PERFORM 2400-CARRY-FORWARD-HISTORY
+                   PERFORM 8200-READ-HISTORY
+               WHEN NOT SEGMENT-IS-STATIC-DETAILS
+                   PERFORM 8100-READ-MASTER
+               WHEN HISTORY-EOF
+                   PERFORM 2100-OPEN-NEW-COMPANY
+                   PERFORM 8100-READ-MASTER
+               WHEN COMPANY-ID OF COMPANY-DETAILS < HIST-COMPANY-ID
+                   PERFORM 2100-OPEN-NEW-COMPANY
+                   PERFORM 8100-READ-MASTER
+               WHEN COMPANY-ID OF COMPANY-DETAILS > HIST-COMPANY-ID
+                   PERFORM 2400-CARRY-FORWARD-HISTORY
+                   PERFORM 8200-READ-HISTORY
+               WHEN OTHER
+                   PERFORM 2250-PROCESS-HISTORY-GROUP
+                   PERFORM 8100-READ-MASTER
+           END-EVALUATE.
+
+      *    A company can carry more than one history row (every
+      *    prior change leaves its closed-out row on file behind
+      *    the currently-effective one). Only the row still marked
+      *    HIST-CURRENTLY-EFFECTIVE is compared against the master;
+      *    the rest of the group is already-closed history and is
+      *    carried forward untouched.
+       2250-PROCESS-HISTORY-GROUP.
+           PERFORM UNTIL HISTORY-EOF
+                   OR HIST-COMPANY-ID
+                      NOT = COMPANY-ID OF COMPANY-DETAILS
+               IF HIST-CURRENTLY-EFFECTIVE OF COMPANY-HISTORY-RECORD
+                   PERFORM 2200-COMPARE-COMPANY
+               ELSE
+                   PERFORM 2400-CARRY-FORWARD-HISTORY
+               END-IF
+               PERFORM 8200-READ-HISTORY
+           END-PERFORM.
+
+       2100-OPEN-NEW-COMPANY.
+           ADD 1 TO WS-OPENED-COUNT
+           MOVE COMPANY-ID OF COMPANY-DETAILS TO NEWH-COMPANY-ID
+           MOVE WS-RUN-DATE                   TO NEWH-EFF-START-DATE
+           MOVE HIGH-VALUES                   TO NEWH-EFF-END-DATE
+           MOVE COMPANY-NAME OF COMPANY-DETAILS TO NEWH-COMPANY-NAME
+           MOVE ADDRESS OF COMPANY-DETAILS      TO NEWH-ADDRESS
+           MOVE TAXPAYER-TYPE OF COMPANY-DETAILS
+               TO NEWH-TAXPAYER-TYPE
+           MOVE TAXPAYER-STR OF COMPANY-DETAILS
+               TO NEWH-TAXPAYER-STR
+           MOVE STRATEGY OF COMPANY-DETAILS   TO NEWH-STRATEGY
+           WRITE NEW-HISTORY-RECORD.
+
+       2200-COMPARE-COMPANY.
+           IF COMPANY-NAME OF COMPANY-DETAILS = HIST-COMPANY-NAME
+              AND ADDRESS OF COMPANY-DETAILS  = HIST-ADDRESS
+              AND TAXPAYER-TYPE OF COMPANY-DETAILS
+                  = HIST-TAXPAYER-TYPE
+              AND TAXPAYER-STR OF COMPANY-DETAILS
+                  = HIST-TAXPAYER-STR
+              AND STRATEGY OF COMPANY-DETAILS = HIST-STRATEGY
+               PERFORM 2300-CARRY-FORWARD-UNCHANGED
+           ELSE
+               PERFORM 2350-CLOSE-AND-REOPEN
+           END-IF.
+
+       2300-CARRY-FORWARD-UNCHANGED.
+           ADD 1 TO WS-UNCHANGED-COUNT
+           MOVE HIST-COMPANY-ID       TO NEWH-COMPANY-ID
+           MOVE HIST-EFF-START-DATE   TO NEWH-EFF-START-DATE
+           MOVE HIST-EFF-END-DATE     TO NEWH-EFF-END-DATE
+           MOVE HIST-COMPANY-NAME     TO NEWH-COMPANY-NAME
+           MOVE HIST-ADDRESS          TO NEWH-ADDRESS
+           MOVE HIST-TAXPAYER-TYPE    TO NEWH-TAXPAYER-TYPE
+           MOVE HIST-TAXPAYER-STR     TO NEWH-TAXPAYER-STR
+           MOVE HIST-STRATEGY         TO NEWH-STRATEGY
+           WRITE NEW-HISTORY-RECORD.
+
+       2350-CLOSE-AND-REOPEN.
+           ADD 1 TO WS-CHANGED-COUNT
+           MOVE HIST-COMPANY-ID       TO NEWH-COMPANY-ID
+           MOVE HIST-EFF-START-DATE   TO NEWH-EFF-START-DATE
+           MOVE WS-RUN-DATE           TO NEWH-EFF-END-DATE
+           MOVE HIST-COMPANY-NAME     TO NEWH-COMPANY-NAME
+           MOVE HIST-ADDRESS          TO NEWH-ADDRESS
+           MOVE HIST-TAXPAYER-TYPE    TO NEWH-TAXPAYER-TYPE
+           MOVE HIST-TAXPAYER-STR     TO NEWH-TAXPAYER-STR
+           MOVE HIST-STRATEGY         TO NEWH-STRATEGY
+           WRITE NEW-HISTORY-RECORD
+
+           MOVE HIST-COMPANY-ID TO NEWH-COMPANY-ID
+           MOVE WS-RUN-DATE     TO NEWH-EFF-START-DATE
+           MOVE HIGH-VALUES     TO NEWH-EFF-END-DATE
+           MOVE COMPANY-NAME OF COMPANY-DETAILS TO NEWH-COMPANY-NAME
+           MOVE ADDRESS OF COMPANY-DETAILS      TO NEWH-ADDRESS
+           MOVE TAXPAYER-TYPE OF COMPANY-DETAILS
+               TO NEWH-TAXPAYER-TYPE
+           MOVE TAXPAYER-STR OF COMPANY-DETAILS
+               TO NEWH-TAXPAYER-STR
+           MOVE STRATEGY OF COMPANY-DETAILS   TO NEWH-STRATEGY
+           WRITE NEW-HISTORY-RECORD.
+
+       2400-CARRY-FORWARD-HISTORY.
+           ADD 1 TO WS-CARRIED-COUNT
+           MOVE HIST-COMPANY-ID       TO NEWH-COMPANY-ID
+           MOVE HIST-EFF-START-DATE   TO NEWH-EFF-START-DATE
+           MOVE HIST-EFF-END-DATE     TO NEWH-EFF-END-DATE
+           MOVE HIST-COMPANY-NAME     TO NEWH-COMPANY-NAME
+           MOVE HIST-ADDRESS          TO NEWH-ADDRESS
+           MOVE HIST-TAXPAYER-TYPE    TO NEWH-TAXPAYER-TYPE
+           MOVE HIST-TAXPAYER-STR     TO NEWH-TAXPAYER-STR
+           MOVE HIST-STRATEGY         TO NEWH-STRATEGY
+           WRITE NEW-HISTORY-RECORD.
+
+       8100-READ-MASTER.
+           READ COMPANY-MASTER-FILE
+               AT END
+                   SET MASTER-EOF TO TRUE
+                   MOVE HIGH-VALUES TO COMPANY-ID OF COMPANY-DETAILS
+                   SET SEGMENT-IS-STATIC-DETAILS TO TRUE
+           END-READ.
+
+       8200-READ-HISTORY.
+           READ PRIOR-HISTORY-FILE
+               AT END
+                   SET HISTORY-EOF TO TRUE
+                   MOVE HIGH-VALUES TO HIST-COMPANY-ID
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE COMPANY-MASTER-FILE
+                 PRIOR-HISTORY-FILE
+                 NEW-HISTORY-FILE
+           DISPLAY 'CMPHIST: NEW COMPANIES OPENED = ' WS-OPENED-COUNT
+           DISPLAY 'CMPHIST: COMPANIES CHANGED    = ' WS-CHANGED-COUNT
+           DISPLAY 'CMPHIST: COMPANIES UNCHANGED  = '
+                   WS-UNCHANGED-COUNT
+           DISPLAY 'CMPHIST: HISTORY ROWS CARRIED = '
+                   WS-CARRIED-COUNT.
