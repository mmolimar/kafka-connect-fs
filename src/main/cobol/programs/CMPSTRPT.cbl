@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CMPSTRPT.
+       AUTHOR.        DATA-MGMT.
+      *****************************************************
+      * CMPSTRPT
+      * Strategy exposure summary report. One line per
+      * COMPANY-ID on the COMPANY-DETAILS master showing the
+      * sum of NUM1 and NUM2 across the six STRATEGY_DETAIL
+      * slots and how many of the six are actually populated
+      * (non-zero).
+      *
+      * Change history
+      *   2026-08-08  Initial version.
+      *   2026-08-08  Skip non-STATIC-DETAILS segments now
+      *               that COMPANY-DETAILS can also carry a
+      *               CONTACT-DETAILS segment.
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPANY-MASTER-FILE
+               ASSIGN TO CMPMSTR
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT STRATEGY-REPORT-FILE
+               ASSIGN TO STRRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMPANY-MASTER-FILE
+           RECORDING MODE IS F.
+           COPY companies.
+
+       FD  STRATEGY-REPORT-FILE
+           RECORDING MODE IS F.
+       01  STRATEGY-REPORT-LINE      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-MASTER-EOF         PIC X VALUE 'N'.
+               88  MASTER-EOF                VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-COMPANY-COUNT      PIC 9(7) VALUE 0.
+           05  WS-SLOT-SUB           PIC 9(1) VALUE 0.
+           05  WS-POPULATED-COUNT    PIC 9(1) VALUE 0.
+
+       01  WS-SUM-NUM1               PIC 9(9) VALUE 0.
+       01  WS-SUM-NUM2               PIC 9(9) VALUE 0.
+
+       01  WS-HEADING-1.
+           05  FILLER                PIC X(80) VALUE
+               'COMPANY-ID  SUM-NUM1    SUM-NUM2    SLOTS-POPULATED'.
+
+       01  WS-DETAIL-LINE.
+           05  DL-COMPANY-ID         PIC X(10).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  DL-SUM-NUM1           PIC ZZZZZZZZ9.
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  DL-SUM-NUM2           PIC ZZZZZZZZ9.
+           05  FILLER                PIC X(4)  VALUE SPACES.
+           05  DL-POPULATED-COUNT    PIC 9.
+           05  FILLER                PIC X(38) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-MASTER UNTIL MASTER-EOF
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT  COMPANY-MASTER-FILE
+           OPEN OUTPUT STRATEGY-REPORT-FILE
+           WRITE STRATEGY-REPORT-LINE FROM WS-HEADING-1
+           PERFORM 8000-READ-MASTER.
+
+       2000-PROCESS-MASTER.
+           IF SEGMENT-IS-STATIC-DETAILS
+               PERFORM 2100-SUMMARIZE-STRATEGY
+               PERFORM 2200-WRITE-DETAIL-LINE
+               ADD 1 TO WS-COMPANY-COUNT
+           END-IF
+           PERFORM 8000-READ-MASTER.
+
+       2100-SUMMARIZE-STRATEGY.
+           MOVE 0 TO WS-SUM-NUM1 WS-SUM-NUM2 WS-POPULATED-COUNT
+           PERFORM VARYING WS-SLOT-SUB FROM 1 BY 1
+                   UNTIL WS-SLOT-SUB > 6
+               ADD NUM1 (WS-SLOT-SUB) TO WS-SUM-NUM1
+               ADD NUM2 (WS-SLOT-SUB) TO WS-SUM-NUM2
+               IF NUM1 (WS-SLOT-SUB) NOT = 0
+                  OR NUM2 (WS-SLOT-SUB) NOT = 0
+                   ADD 1 TO WS-POPULATED-COUNT
+               END-IF
+           END-PERFORM.
+
+       2200-WRITE-DETAIL-LINE.
+           MOVE SPACES           TO WS-DETAIL-LINE
+           MOVE COMPANY-ID       TO DL-COMPANY-ID
+           MOVE WS-SUM-NUM1      TO DL-SUM-NUM1
+           MOVE WS-SUM-NUM2      TO DL-SUM-NUM2
+           MOVE WS-POPULATED-COUNT TO DL-POPULATED-COUNT
+           WRITE STRATEGY-REPORT-LINE FROM WS-DETAIL-LINE.
+
+       8000-READ-MASTER.
+           READ COMPANY-MASTER-FILE
+               AT END
+                   SET MASTER-EOF TO TRUE
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE COMPANY-MASTER-FILE
+                 STRATEGY-REPORT-FILE
+           DISPLAY 'CMPSTRPT: COMPANIES REPORTED = ' WS-COMPANY-COUNT.
